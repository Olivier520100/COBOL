@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: MOVELOG
+      * Purpose: Record layout for the MOVELOG audit file written by
+      *          LEARNING-COBOL. One record per legal move - lets a
+      *          finished or in-progress game be replayed move by move
+      *          instead of only seeing the final board in GAMELOG.
+      * Modification History:
+      *   8/9/2026   OSV  Original layout.
+      ******************************************************************
+       01 MOVE-LOG-RECORD.
+           02 ML-GAME-ID PIC 9(07).
+           02 ML-MOVE-SEQ PIC 99.
+           02 ML-PLAYER PIC 9.
+           02 ML-ROW PIC 9.
+           02 ML-COL PIC 9.
+           02 ML-LOG-DATE PIC 9(08).
+           02 ML-LOG-TIME PIC 9(08).
