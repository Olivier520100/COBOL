@@ -0,0 +1,47 @@
+//LRNCOBOL JOB (ACCTNO),'TTT NIGHTLY SELF-CHECK',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*****************************************************************
+//* Nightly unattended regression run of LEARNING-COBOL.
+//* SYSIN supplies the same keystrokes a player would type at a
+//* terminal - board size, mode, Y to start, then row/column pairs
+//* for every move - so the win/draw logic gets exercised without
+//* anyone sitting at a screen. All of the program's DISPLAY output
+//* lands on SYSOUT for review the next morning.
+//*
+//* CHECKPNT and GAMESEQ each hold a single record the program
+//* rewrites in place (OPEN OUTPUT), so they need DISP=OLD - DISP=MOD
+//* would keep positioning them at end-of-data and pile up a new
+//* record on every run instead of replacing the one that's there.
+//* GAMELOG and MOVELOG are genuinely append-only (OPEN EXTEND), so
+//* MOD is correct for those two. CHECKPNT and GAMESEQ must each be
+//* allocated once (DISP=NEW, one empty record) before the first run
+//* of this job - DISP=OLD here assumes that one-time setup is done.
+//*****************************************************************
+//RUNGAME  EXEC PGM=LEARNING-COBOL
+//STEPLIB  DD DSN=TTT.COBOL.LOADLIB,DISP=SHR
+//GAMELOG  DD DSN=TTT.PROD.GAMELOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CHECKPNT DD DSN=TTT.PROD.CHECKPNT,DISP=(OLD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//MOVELOG  DD DSN=TTT.PROD.MOVELOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GAMESEQ  DD DSN=TTT.PROD.GAMESEQ,DISP=(OLD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+3
+1
+Y
+1
+1
+2
+2
+2
+1
+3
+3
+3
+1
+N
+/*
+//
