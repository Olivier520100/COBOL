@@ -3,323 +3,848 @@
       * Date: 7/26/2022
       * Purpose: Learning
       * Tectonics: cobc
+      * Modification History:
+      *   8/9/2026  OSV  Log finished games to GAMELOG (GAME-RECORD).
+      *   8/9/2026  OSV  Display an explicit draw message.
+      *   8/9/2026  OSV  Reprompt on invalid Y/N and move input.
+      *   8/9/2026  OSV  Moved board to a table (OCCURS), added a
+      *                   BOARD-SIZE prompt so 4x4/5x5 games can run.
+      *                   Row/column sums replace the RC1-RC8 literals
+      *                   and moves are now entered as row + column
+      *                   instead of a single flat 1-9 cell number.
+      *   8/9/2026  OSV  Added vs-Computer mode.
+      *   8/9/2026  OSV  Checkpoint in-progress games to CHECKPNT so a
+      *                   dropped session can be resumed on restart.
+      *   8/9/2026  OSV  Added MOVELOG audit trail, one record per
+      *                   legal move. Checkpoint now also carries the
+      *                   game id so a resumed game keeps logging under
+      *                   the same id.
+      *   8/9/2026  OSV  Added a running scoreboard for the session,
+      *                   shown before the replay prompt.
+      *   8/9/2026  OSV  Game id now persists across runs via GAMESEQ
+      *                   so GAMELOG/MOVELOG ids stay unique job to
+      *                   job. Fixed two lines that ran past column 72
+      *                   and wired the unused ValidBoardSize 88 into
+      *                   PROMPT-BOARD-SIZE. Also fixed CHECK-FOR-
+      *                   CHECKPOINT reading CheckpointStatus after the
+      *                   CLOSE that was overwriting the READ's AT END
+      *                   status with CLOSE's own "00" - every run was
+      *                   falsely offering to resume a finished game.
+      *   8/9/2026  OSV  WRITE-GAME-LOG now INITIALIZEs GAME-RECORD
+      *                   before filling it in (a smaller board after
+      *                   a larger one left stale digits past the
+      *                   current BoardSize in GR-CELL) and stamps
+      *                   GR-GAME-ID so a GAMELOG record can be tied
+      *                   back to its MOVELOG moves.
+      *   8/9/2026  OSV  The ACCEPT validation loops (board size, game
+      *                   mode, resume, play-again, row, column) now
+      *                   bail out through FATAL-INPUT-EOF after 50
+      *                   unproductive tries instead of spinning
+      *                   forever once SYSIN runs dry - GnuCOBOL's
+      *                   ACCEPT has no end-of-file test. WRITE-GAME-
+      *                   LOG, SAVE-CHECKPOINT, WRITE-MOVE-LOG and
+      *                   SAVE-GAME-ID-COUNTER now check FILE STATUS
+      *                   after their WRITE and halt through
+      *                   FATAL-IO-ERROR the same way a failed OPEN
+      *                   is already handled, instead of carrying on
+      *                   as if the record had been saved.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEARNING-COBOL.
        AUTHOR. Olivier Saint-Vincent.
        DATE-WRITTEN. July 26th 2022.
-       
+
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. 
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GameLogStatus.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CheckpointStatus.
+           SELECT MOVELOG-FILE ASSIGN TO "MOVELOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MoveLogStatus.
+           SELECT GAMEID-FILE ASSIGN TO "GAMESEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GameIdFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  GAMELOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "GAMEREC.cpy".
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CHECKPOINT-RECORD.
+           02 CP-GAME-ID PIC 9(07).
+           02 CP-BOARD-SIZE PIC 9.
+           02 CP-GAME-MODE PIC 9.
+           02 CP-TURN PIC 9.
+           02 CP-MOVE-COUNT PIC 99.
+           02 CP-BOARD.
+               03 CP-CELL PIC 9 OCCURS 25 TIMES.
+
+       FD  MOVELOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "MOVELOG.cpy".
+
+       FD  GAMEID-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 GAME-ID-COUNTER-RECORD.
+           02 GIC-LAST-GAME-ID PIC 9(07).
+
        WORKING-STORAGE SECTION.
-       
+       01 GameLogStatus PIC XX.
+       01 CheckpointStatus PIC XX.
+       01 MoveLogStatus PIC XX.
+       01 GameIdFileStatus PIC XX.
+       01 ResumeGameFlag PIC 9.
+           88 ResumeGame VALUE 1.
+       01 ResumeInput PIC A.
+       01 MoveCount PIC 99 VALUE 0.
+       01 GameId PIC 9(07) VALUE 0.
+       01 InputRetryCount PIC 99 COMP VALUE 0.
+
+       01 GamesPlayedCount PIC 9(05) VALUE 0.
+       01 ScoreP1 PIC 9(05) VALUE 0.
+       01 ScoreP4 PIC 9(05) VALUE 0.
+       01 ScoreDraws PIC 9(05) VALUE 0.
+
+       01 BoardSize PIC 9 VALUE 3.
+           88 ValidBoardSize VALUES 3, 4, 5.
+
+       01 GameMode PIC 9 VALUE 1.
+           88 TwoPlayerMode VALUE 1.
+           88 VsComputerMode VALUE 2.
+       01 SeekPlayer PIC 9.
+       01 SeekTarget PIC 99.
+
        01 GameBoard.
-           02 S1 PIC 9.
-              88 O1 VALUE 1, 4, 3.
-           02 S2 PIC 9.
-              88 O2 VALUE 1, 4, 3.
-           02 S3 PIC 9.
-              88 O3 VALUE 1, 4, 3.
-           02 S4 PIC 9.
-              88 O4 VALUE 1, 4, 3.
-           02 S5 PIC 9.
-              88 O5 VALUE 1, 4, 3.
-           02 S6 PIC 9.
-              88 O6 VALUE 1, 4, 3.
-           02 S7 PIC 9.
-              88 O7 VALUE 1, 4, 3.
-           02 S8 PIC 9.
-              88 O8 VALUE 1, 4, 3.
-           02 S9 PIC 9.
-              88 O9 VALUE 1, 4, 3.
-       01 RowCheckTotal Pic 99. 
+           02 BoardRow OCCURS 5 TIMES.
+               03 BoardCell PIC 9 OCCURS 5 TIMES.
+                   88 CellOccupied VALUE 1, 4.
+
+       01 LineTotals.
+           02 RowSum PIC 99 OCCURS 5 TIMES.
+           02 RowOccCount PIC 9 OCCURS 5 TIMES.
+           02 ColSum PIC 99 OCCURS 5 TIMES.
+           02 ColOccCount PIC 9 OCCURS 5 TIMES.
+           02 Diag1Sum PIC 99.
+           02 Diag1OccCount PIC 9.
+           02 Diag2Sum PIC 99.
+           02 Diag2OccCount PIC 9.
+
+       01 TargetP1 PIC 99.
+       01 TargetP4 PIC 99.
+
+       01 Subscripts.
+           02 RI PIC 99 COMP.
+           02 CI PIC 99 COMP.
+           02 SI PIC 99 COMP.
+
        01 Turn PIC 9 VALUE 1.
            88 1turn VALUE 1.
            88 4turn VALUE 4.
-       01 PlayAgainInput PIC A. 
-       01 PlayAgainFlag PIC 9. 
+       01 PlayAgainInput PIC A.
+       01 PlayAgainFlag PIC 9.
            88 ContinueGame VALUE 1.
        01 GameOnFlag PIC 9.
            88 GameOn VALUE 1.
-       01 ROWS.
-           02 RC1 PIC 99.
-              88 C1 VALUE 3, 12.
-           02 RC2 PIC 99.
-              88 C2 VALUE 3, 12.
-           02 RC3 PIC 99.
-              88 C3 VALUE 3, 12.
-           02 RC4 PIC 99.
-              88 C4 VALUE 3, 12.
-           02 RC5 PIC 99.
-              88 C5 VALUE 3, 12.
-           02 RC6 PIC 99.
-              88 C6 VALUE 3, 12.
-           02 RC7 PIC 99.
-              88 C7 VALUE 3, 12.
-           02 RC8 PIC 99.
-              88 C8 VALUE 3, 12.
        01 GameState PIC 9.
            88 GameOver Value 1.
-       01 GameMove PIC 9.
-           88 M1 VALUE 1.
-           88 M2 VALUE 2.
-           88 M3 VALUE 3.
-           88 M4 VALUE 4.
-           88 M5 VALUE 5.
-           88 M6 VALUE 6.
-           88 M7 VALUE 7.
-           88 M8 VALUE 8.
-           88 M9 VALUE 9.
+       01 BoardFullFlag PIC 9.
+           88 BoardFull VALUE 1.
+
+       01 GameRow PIC 9.
+       01 GameCol PIC 9.
+       01 CellInput PIC X(01).
        01 ValidMoveBool PIC 9.
            88 ValidMove Value 1.
 
-           
-
+       01 GameWinner PIC 9.
+           88 Player1Won VALUE 1.
+           88 Player4Won VALUE 4.
+           88 NobodyWon VALUE 0.
+       01 WinSum PIC 99.
 
+       LINKAGE SECTION.
 
-       LINKAGE SECTION.              
-       
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-       
+           OPEN EXTEND GAMELOG-FILE
+           IF GameLogStatus NOT = "00" THEN
+           OPEN OUTPUT GAMELOG-FILE
+           END-IF
+
+           OPEN EXTEND MOVELOG-FILE
+           IF MoveLogStatus NOT = "00" THEN
+           OPEN OUTPUT MOVELOG-FILE
+           END-IF
+
            DISPLAY "Hello, Welcome to COBOL Tic Tac Toe."
-           DISPLAY "Want to play? Y/N"
-           DISPLAY " "
-           DISPLAY "1" " | " "2" " | " "3"
-           DISPLAY "---------"
-           DISPLAY "4" " | " "5" " | " "6"
-           DISPLAY "---------"
-           DISPLAY "7" " | " "8" " | " "9"
-           DISPLAY " "
+           PERFORM LOAD-GAME-ID-COUNTER
+           PERFORM CHECK-FOR-CHECKPOINT
 
-           ACCEPT PlayAgainInput 
-           IF PlayAgainInput = "Y" THEN 
-           MOVE 1 TO PlayAgainFlag 
-           END-IF 
+           IF ResumeGame THEN
+           MOVE 1 TO PlayAgainFlag
+           ELSE
+           PERFORM PROMPT-BOARD-SIZE
+           PERFORM PROMPT-GAME-MODE
+           END-IF
 
+           DISPLAY " "
+           DISPLAY "Rows and columns are numbered 1 through "
+               BoardSize "."
+           IF VsComputerMode THEN
+           DISPLAY "You are Player 1. The computer plays Player 4."
+           END-IF
+           DISPLAY " "
 
-           MOVE 000000000 TO GameBoard
+           IF NOT ResumeGame THEN
+           PERFORM DISPLAY-SCOREBOARD
+           DISPLAY "Want to play? Y/N"
+           PERFORM PROMPT-PLAY-AGAIN
+           END-IF
 
-           
            PERFORM UNTIL Not ContinueGame
 
-           
+           IF ResumeGame THEN
+           MOVE 0 TO ResumeGameFlag
+           ELSE
+           ADD 1 TO GameId
+           PERFORM SAVE-GAME-ID-COUNTER
+           MOVE 0 TO GameState
+           MOVE 0 TO MoveCount
+           PERFORM CLEAR-BOARD
+           END-IF
 
-           PERFORM UNTIL GameOver 
+           PERFORM UNTIL GameOver
 
            MOVE 0 TO ValidMoveBool
            DISPLAY " "
-           
-           
+
+
            IF 1TURN THEN
 
-           DISPLAY "1 To Play" 
+           DISPLAY "1 To Play"
 
            ELSE IF 4TURN THEN
 
 
            DISPLAY "4 To Play"
-           
+
            END-IF
            END-IF
 
+           PERFORM UNTIl ValidMove
+           IF VsComputerMode AND 4TURN THEN
+           PERFORM COMPUTER-CHOOSE-MOVE
+           ELSE
            DISPLAY "Play a move:"
-
-
-           PERFORM UNTIl ValidMove  
-           DISPLAY " "
-           ACCEPT GameMove 
+           PERFORM READ-GAME-ROW
+           PERFORM READ-GAME-COL
+           END-IF
            DISPLAY " "
 
-           If GameMove = 0 THEN
-           DISPLAY "Play a valid move!"
-           ELSE IF M1 and O1 THEN 
-           DISPLAY "Play a valid move!"
-           ELSE IF M2 and O2 THEN 
-           DISPLAY "Play a valid move!"
-           ELSE IF M3 and O3 THEN 
-           DISPLAY "Play a valid move!"
-           ELSE IF M4 and O4 THEN 
-           DISPLAY "Play a valid move!"
-           ELSE IF M5 and O5 THEN 
-           DISPLAY "Play a valid move!"
-           ELSE IF M6 and O6 THEN 
-           DISPLAY "Play a valid move!"
-           ELSE IF M7 and O7 THEN 
-           DISPLAY "Play a valid move!"
-           ELSE IF M8 and O8 THEN 
-           DISPLAY "Play a valid move!"
-           ELSE IF M9 and O9 THEN 
+           IF CellOccupied(GameRow, GameCol) THEN
            DISPLAY "Play a valid move!"
            ELSE
 
+           IF VsComputerMode AND 4TURN THEN
+           DISPLAY "Computer plays row " GameRow " column " GameCol
+           ELSE
            DISPLAY "Great Move!"
+           END-IF
            MOVE 1 TO ValidMoveBool
+           MOVE Turn TO BoardCell(GameRow, GameCol)
+           ADD 1 TO MoveCount
+           PERFORM WRITE-MOVE-LOG
 
-           IF M1 THEN
-           MOVE Turn TO S1
-           ELSE IF M2 THEN 
-           MOVE Turn TO S2
-           ELSE IF M3 THEN 
-           MOVE Turn TO S3
-           ELSE IF M4 THEN
-           MOVE Turn TO S4 
-           ELSE IF M5 THEN
-           MOVE Turn TO S5 
-           ELSE IF M6 THEN
-           MOVE Turn TO S6 
-           ELSE IF M7 THEN
-           MOVE Turn TO S7 
-           ELSE IF M8 THEN
-           MOVE Turn TO S8 
-           ELSE IF M9 THEN 
-           MOVE Turn TO S9
            END-IF
+           END-PERFORM
+
+           IF 1TURN THEN
+
+           MOVE 4 TO Turn
+
+           ELSE IF 4TURN THEN
+
+           MOVE 1 TO Turn
+
            END-IF
            END-IF
+
+           PERFORM SAVE-CHECKPOINT
+
+           DISPLAY " "
+           PERFORM DISPLAY-BOARD
+           DISPLAY " "
+
+           PERFORM COMPUTE-LINE-TOTALS
+           PERFORM DETERMINE-WINNER
+
+           IF NobodyWon THEN
+           PERFORM CHECK-BOARD-FULL
            END-IF
+
+           IF GameOver THEN
+           PERFORM WRITE-GAME-LOG
+           PERFORM CLEAR-CHECKPOINT
+           ADD 1 TO GamesPlayedCount
+           IF Player1Won THEN
+           ADD 1 TO ScoreP1
+           ELSE IF Player4Won THEN
+           ADD 1 TO ScoreP4
+           ELSE
+           ADD 1 TO ScoreDraws
+           DISPLAY "Game is a draw!"
            END-IF
            END-IF
            END-IF
+
+           END-PERFORM
+
+           PERFORM DISPLAY-SCOREBOARD
+           DISPLAY "Want to play? Y/N"
+           MOVE 0 TO PlayAgainFlag
+           PERFORM PROMPT-PLAY-AGAIN
+           END-PERFORM
+
+           CLOSE GAMELOG-FILE
+           CLOSE MOVELOG-FILE
+
+           STOP RUN.
+
+      * Shared abort path for the ACCEPT validation loops below - a
+      * bounded retry count stands in for end-of-file detection, since
+      * GnuCOBOL's ACCEPT has no AT END clause and leaves the receiving
+      * field unchanged once SYSIN runs dry. Without this, a short or
+      * miscounted SYSIN deck would spin one of these loops forever,
+      * printing the same prompt at full CPU instead of failing.
+       FATAL-INPUT-EOF.
+
+           DISPLAY "LEARNING-COBOL: no more input available - "
+               "terminating."
+           CLOSE GAMELOG-FILE
+           CLOSE MOVELOG-FILE
+           STOP RUN.
+
+       PROMPT-BOARD-SIZE.
+
+           DISPLAY "Select a board size - 3 (3x3), 4 (4x4) or 5 (5x5):"
+           MOVE 0 TO BoardSize
+           MOVE 0 TO InputRetryCount
+           PERFORM UNTIL ValidBoardSize
+           MOVE "X" TO CellInput
+           ACCEPT CellInput
+           ADD 1 TO InputRetryCount
+           IF InputRetryCount > 50 THEN
+           PERFORM FATAL-INPUT-EOF
            END-IF
+           IF CellInput IS NUMERIC THEN
+           MOVE CellInput TO BoardSize
+           ELSE
+           MOVE 0 TO BoardSize
            END-IF
+           IF NOT ValidBoardSize THEN
+           DISPLAY "Please enter 3, 4, or 5"
            END-IF
+           END-PERFORM.
+
+       PROMPT-GAME-MODE.
+
+           DISPLAY "Select mode - 1 (two players) or 2 (vs Computer):"
+           MOVE "X" TO CellInput
+           MOVE 0 TO InputRetryCount
+           PERFORM UNTIL CellInput = "1" OR CellInput = "2"
+           ACCEPT CellInput
+           ADD 1 TO InputRetryCount
+           IF InputRetryCount > 50 THEN
+           PERFORM FATAL-INPUT-EOF
            END-IF
+           IF CellInput NOT = "1" AND CellInput NOT = "2" THEN
+           DISPLAY "Please enter 1 or 2"
            END-IF
+           END-PERFORM
+
+           MOVE CellInput TO GameMode.
+
+       CHECK-FOR-CHECKPOINT.
+
+           MOVE 0 TO ResumeGameFlag
+           OPEN INPUT CHECKPOINT-FILE
+           IF CheckpointStatus = "00" THEN
+           READ CHECKPOINT-FILE
+           IF CheckpointStatus = "00" THEN
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "A saved game was found. Resume it? Y/N"
+           PERFORM PROMPT-RESUME
+           IF ResumeGame THEN
+           MOVE CP-GAME-ID TO GameId
+           MOVE CP-BOARD-SIZE TO BoardSize
+           MOVE CP-GAME-MODE TO GameMode
+           MOVE CP-TURN TO Turn
+           MOVE CP-MOVE-COUNT TO MoveCount
+           MOVE 0 TO GameState
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           COMPUTE SI = (RI - 1) * BoardSize + CI
+           MOVE CP-CELL(SI) TO BoardCell(RI, CI)
+           END-PERFORM
+           END-PERFORM
            END-IF
+           ELSE
+           CLOSE CHECKPOINT-FILE
            END-IF
+           END-IF.
+
+       PROMPT-RESUME.
+
+           MOVE "X" TO ResumeInput
+           MOVE 0 TO InputRetryCount
+           PERFORM UNTIL ResumeInput = "Y" OR ResumeInput = "y"
+              OR ResumeInput = "N" OR ResumeInput = "n"
+           ACCEPT ResumeInput
+           ADD 1 TO InputRetryCount
+           IF InputRetryCount > 50 THEN
+           PERFORM FATAL-INPUT-EOF
            END-IF
+           IF ResumeInput NOT = "Y" AND ResumeInput NOT = "y"
+              AND ResumeInput NOT = "N" AND ResumeInput NOT = "n" THEN
+           DISPLAY "Please enter Y or N"
            END-IF
+           END-PERFORM
+
+           IF ResumeInput = "Y" OR ResumeInput = "y" THEN
+           MOVE 1 TO ResumeGameFlag
+           END-IF.
+
+       PROMPT-PLAY-AGAIN.
+
+           MOVE "X" TO PlayAgainInput
+           MOVE 0 TO InputRetryCount
+           PERFORM UNTIL PlayAgainInput = "Y" OR PlayAgainInput = "y"
+              OR PlayAgainInput = "N" OR PlayAgainInput = "n"
+           ACCEPT PlayAgainInput
+           ADD 1 TO InputRetryCount
+           IF InputRetryCount > 50 THEN
+           PERFORM FATAL-INPUT-EOF
            END-IF
+           IF PlayAgainInput NOT = "Y" AND PlayAgainInput NOT = "y"
+              AND PlayAgainInput NOT = "N"
+              AND PlayAgainInput NOT = "n" THEN
+           DISPLAY "Please enter Y or N"
            END-IF
-           END-IF 
-
            END-PERFORM
 
-           IF 1TURN THEN
+           IF PlayAgainInput = "Y" OR PlayAgainInput = "y" THEN
+           MOVE 1 TO PlayAgainFlag
+           END-IF.
 
-           MOVE 4 TO Turn
+       READ-GAME-ROW.
 
-           ELSE IF 4TURN THEN
+           DISPLAY "Enter row (1-" BoardSize "):"
+           MOVE 0 TO GameRow
+           MOVE 0 TO InputRetryCount
+           PERFORM UNTIL GameRow > 0 AND GameRow NOT > BoardSize
+           MOVE "X" TO CellInput
+           ACCEPT CellInput
+           ADD 1 TO InputRetryCount
+           IF InputRetryCount > 50 THEN
+           PERFORM FATAL-INPUT-EOF
+           END-IF
+           IF CellInput IS NUMERIC THEN
+           MOVE CellInput TO GameRow
+           ELSE
+           MOVE 0 TO GameRow
+           END-IF
+           IF GameRow = 0 OR GameRow > BoardSize THEN
+           DISPLAY "Please enter a digit between 1 and " BoardSize
+           END-IF
+           END-PERFORM.
 
-           MOVE 1 TO Turn
-           
+       READ-GAME-COL.
+
+           DISPLAY "Enter column (1-" BoardSize "):"
+           MOVE 0 TO GameCol
+           MOVE 0 TO InputRetryCount
+           PERFORM UNTIL GameCol > 0 AND GameCol NOT > BoardSize
+           MOVE "X" TO CellInput
+           ACCEPT CellInput
+           ADD 1 TO InputRetryCount
+           IF InputRetryCount > 50 THEN
+           PERFORM FATAL-INPUT-EOF
            END-IF
-           END-IF 
-           DISPLAY " "
-           DISPLAY s1 " | " s2 " | " s3
-           DISPLAY "---------"
-           DISPLAY s4 " | " s5 " | " s6
-           DISPLAY "---------"
-           DISPLAY s7 " | " s8 " | " s9
+           IF CellInput IS NUMERIC THEN
+           MOVE CellInput TO GameCol
+           ELSE
+           MOVE 0 TO GameCol
+           END-IF
+           IF GameCol = 0 OR GameCol > BoardSize THEN
+           DISPLAY "Please enter a digit between 1 and " BoardSize
+           END-IF
+           END-PERFORM.
+
+       CLEAR-BOARD.
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           MOVE 0 TO BoardCell(RI, CI)
+           END-PERFORM
+           END-PERFORM.
+
+       DISPLAY-BOARD.
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           IF CI = 1 THEN
+           DISPLAY BoardCell(RI, CI) WITH NO ADVANCING
+           ELSE
+           DISPLAY " | " BoardCell(RI, CI) WITH NO ADVANCING
+           END-IF
+           END-PERFORM
            DISPLAY " "
-           COMPUTE RC1 = S1 + S2 + S3 
-           COMPUTE RC2 = S4 + S5 + S6 
-           COMPUTE RC3 = S7 + S8 + S9 
-           COMPUTE RC4 = S1 + S4 + S7
-           COMPUTE RC5 = S2 + S5 + S8 
-           COMPUTE RC6 = S3 + S6 + S9 
-           COMPUTE RC7 = S1 + S5 + S9 
-           COMPUTE RC8 = S3 + S5 + S7 
-           
-           
-
-           IF RC1 = 3 THEN
-           DISPLAY "1 Wins!"          
-           MOVE 333333333 TO GameBoard
-           ELSE IF RC2 = 3 THEN
-           DISPLAY "1 Wins!"
-           MOVE 333333333 TO GameBoard           
-           ELSE IF RC3 = 3 THEN
-           DISPLAY "1 Wins!"
-           MOVE 333333333 TO GameBoard          
-           ELSE IF RC4 = 3 THEN
-           DISPLAY "1 Wins!"
-           MOVE 333333333 TO GameBoard           
-           ELSE IF RC5 = 3 THEN
-           DISPLAY "1 Wins!"
-           MOVE 333333333 TO GameBoard           
-           ELSE IF RC6 = 3 THEN
-           DISPLAY "1 Wins!"
-           MOVE 333333333 TO GameBoard           
-           ELSE IF RC7 = 3 THEN
-           DISPLAY "1 Wins!"
-           MOVE 333333333 TO GameBoard          
-           ELSE IF RC8 = 3 THEN
-           DISPLAY "1 Wins!"
-           MOVE 333333333 TO GameBoard           
-           ELSE IF RC1 = 12 THEN
-           DISPLAY "4 Wins!"
-           MOVE 333333333 TO GameBoard           
-           ELSE IF RC2 = 12 THEN
-           DISPLAY "4 Wins!"
-           MOVE 333333333 TO GameBoard   
-           ELSE IF RC3 = 12 THEN
-           DISPLAY "4 Wins!"
-           MOVE 333333333 TO GameBoard
-           ELSE IF RC4 = 12 THEN
-           DISPLAY "4 Wins!"
-           MOVE 333333333 TO GameBoard
-           ELSE IF RC5 = 12 THEN
-           DISPLAY "4 Wins!"
-           MOVE 333333333 TO GameBoard
-           ELSE IF RC6 = 12 THEN
-           DISPLAY "4 Wins!"
-           MOVE 333333333 TO GameBoard
-           ELSE IF RC7 = 12 THEN
-           DISPLAY "4 Wins!"
-           MOVE 333333333 TO GameBoard
-           ELSE IF RC8 = 12 THEN
-           DISPLAY "4 Wins!"
-           MOVE 333333333 TO GameBoard
+           IF RI < BoardSize THEN
+           PERFORM DISPLAY-ROW-SEPARATOR
            END-IF
+           END-PERFORM.
+
+       DISPLAY-ROW-SEPARATOR.
+
+           PERFORM VARYING SI FROM 1 BY 1 UNTIL SI > BoardSize
+           DISPLAY "----" WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY " ".
+
+       COMPUTE-LINE-TOTALS.
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           MOVE 0 TO RowSum(RI)
+           MOVE 0 TO RowOccCount(RI)
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           ADD BoardCell(RI, CI) TO RowSum(RI)
+           IF CellOccupied(RI, CI) THEN
+           ADD 1 TO RowOccCount(RI)
            END-IF
+           END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           MOVE 0 TO ColSum(CI)
+           MOVE 0 TO ColOccCount(CI)
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           ADD BoardCell(RI, CI) TO ColSum(CI)
+           IF CellOccupied(RI, CI) THEN
+           ADD 1 TO ColOccCount(CI)
            END-IF
+           END-PERFORM
+           END-PERFORM
+
+           MOVE 0 TO Diag1Sum
+           MOVE 0 TO Diag1OccCount
+           MOVE 0 TO Diag2Sum
+           MOVE 0 TO Diag2OccCount
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           ADD BoardCell(RI, RI) TO Diag1Sum
+           IF CellOccupied(RI, RI) THEN
+           ADD 1 TO Diag1OccCount
+           END-IF
+           COMPUTE CI = BoardSize + 1 - RI
+           ADD BoardCell(RI, CI) TO Diag2Sum
+           IF CellOccupied(RI, CI) THEN
+           ADD 1 TO Diag2OccCount
+           END-IF
+           END-PERFORM.
+
+       COMPUTER-CHOOSE-MOVE.
+
+           PERFORM COMPUTE-LINE-TOTALS
+           MOVE 0 TO GameRow
+           MOVE 0 TO GameCol
+
+           MOVE 4 TO SeekPlayer
+           COMPUTE SeekTarget = 4 * (BoardSize - 1)
+           PERFORM FIND-LINE-MOVE-FOR-PLAYER
+
+           IF GameRow = 0 THEN
+           MOVE 1 TO SeekPlayer
+           COMPUTE SeekTarget = 1 * (BoardSize - 1)
+           PERFORM FIND-LINE-MOVE-FOR-PLAYER
+           END-IF
+
+           IF GameRow = 0 THEN
+           PERFORM FIND-FIRST-OPEN-CELL
+           END-IF.
+
+      * Looks for a line that is one cell short of SeekTarget (a row,
+      * column or diagonal with BoardSize - 1 cells occupied summing
+      * to SeekTarget) and returns the empty cell in GameRow/GameCol.
+      * Used both to find the computer's winning move (SeekTarget
+      * based on player 4) and its blocking move (SeekTarget based on
+      * player 1) - the only difference is the target passed in.
+       FIND-LINE-MOVE-FOR-PLAYER.
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           IF GameRow = 0 AND RowOccCount(RI) = BoardSize - 1
+              AND RowSum(RI) = SeekTarget THEN
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           IF GameRow = 0 AND NOT CellOccupied(RI, CI) THEN
+           MOVE RI TO GameRow
+           MOVE CI TO GameCol
            END-IF
+           END-PERFORM
            END-IF
+           END-PERFORM
+
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           IF GameRow = 0 AND ColOccCount(CI) = BoardSize - 1
+              AND ColSum(CI) = SeekTarget THEN
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           IF GameRow = 0 AND NOT CellOccupied(RI, CI) THEN
+           MOVE RI TO GameRow
+           MOVE CI TO GameCol
            END-IF
+           END-PERFORM
            END-IF
+           END-PERFORM
+
+           IF GameRow = 0 AND Diag1OccCount = BoardSize - 1
+              AND Diag1Sum = SeekTarget THEN
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           IF GameRow = 0 AND NOT CellOccupied(RI, RI) THEN
+           MOVE RI TO GameRow
+           MOVE RI TO GameCol
            END-IF
+           END-PERFORM
+           END-IF
+
+           IF GameRow = 0 AND Diag2OccCount = BoardSize - 1
+              AND Diag2Sum = SeekTarget THEN
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           COMPUTE CI = BoardSize + 1 - RI
+           IF GameRow = 0 AND NOT CellOccupied(RI, CI) THEN
+           MOVE RI TO GameRow
+           MOVE CI TO GameCol
            END-IF
+           END-PERFORM
+           END-IF.
+
+       FIND-FIRST-OPEN-CELL.
+
+           MOVE 0 TO GameRow
+           MOVE 0 TO GameCol
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           IF GameRow = 0 AND NOT CellOccupied(RI, CI) THEN
+           MOVE RI TO GameRow
+           MOVE CI TO GameCol
            END-IF
+           END-PERFORM
+           END-PERFORM.
+
+       DETERMINE-WINNER.
+
+           MOVE 0 TO GameWinner
+           MOVE 0 TO WinSum
+           COMPUTE TargetP1 = BoardSize * 1
+           COMPUTE TargetP4 = BoardSize * 4
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           IF NobodyWon AND RowOccCount(RI) = BoardSize THEN
+           IF RowSum(RI) = TargetP1 THEN
+           MOVE 1 TO GameWinner
+           MOVE RowSum(RI) TO WinSum
+           ELSE IF RowSum(RI) = TargetP4 THEN
+           MOVE 4 TO GameWinner
+           MOVE RowSum(RI) TO WinSum
            END-IF
            END-IF
            END-IF
+           END-PERFORM
+
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           IF NobodyWon AND ColOccCount(CI) = BoardSize THEN
+           IF ColSum(CI) = TargetP1 THEN
+           MOVE 1 TO GameWinner
+           MOVE ColSum(CI) TO WinSum
+           ELSE IF ColSum(CI) = TargetP4 THEN
+           MOVE 4 TO GameWinner
+           MOVE ColSum(CI) TO WinSum
            END-IF
            END-IF
            END-IF
+           END-PERFORM
 
+           IF NobodyWon AND Diag1OccCount = BoardSize THEN
+           IF Diag1Sum = TargetP1 THEN
+           MOVE 1 TO GameWinner
+           MOVE Diag1Sum TO WinSum
+           ELSE IF Diag1Sum = TargetP4 THEN
+           MOVE 4 TO GameWinner
+           MOVE Diag1Sum TO WinSum
+           END-IF
+           END-IF
+           END-IF
 
-            
+           IF NobodyWon AND Diag2OccCount = BoardSize THEN
+           IF Diag2Sum = TargetP1 THEN
+           MOVE 1 TO GameWinner
+           MOVE Diag2Sum TO WinSum
+           ELSE IF Diag2Sum = TargetP4 THEN
+           MOVE 4 TO GameWinner
+           MOVE Diag2Sum TO WinSum
+           END-IF
+           END-IF
+           END-IF
 
-           IF O1 AND O2 AND O3 AND O4 THEN 
-           IF O5 AND O6 AND O7 AND O8 AND O9 THEN 
-           DISPLAY "Game Done!"
+           IF Player1Won THEN
+           DISPLAY "1 Wins!"
+           MOVE 1 TO GameState
+           ELSE IF Player4Won THEN
+           DISPLAY "4 Wins!"
            MOVE 1 TO GameState
            END-IF
+           END-IF.
+
+       CHECK-BOARD-FULL.
+
+           MOVE 1 TO BoardFullFlag
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           IF RowOccCount(RI) NOT = BoardSize THEN
+           MOVE 0 TO BoardFullFlag
            END-IF
-           
-           
+           END-PERFORM
+
+           IF BoardFull THEN
+           DISPLAY "Game Done!"
+           MOVE 1 TO GameState
+           END-IF.
+
+      * Shared abort path for a failed WRITE to one of the audit or
+      * checkpoint files - a status other than "00" (e.g. a full
+      * dataset) means the record never made it to disk, and letting
+      * the run continue would silently drop part of the audit trail
+      * with nobody watching an unattended batch run to notice.
+       FATAL-IO-ERROR.
+
+           DISPLAY "LEARNING-COBOL: terminating on I/O error above."
+           CLOSE GAMELOG-FILE
+           CLOSE MOVELOG-FILE
+           STOP RUN.
 
+       WRITE-GAME-LOG.
 
-           
+           INITIALIZE GAME-RECORD
+           MOVE GameId TO GR-GAME-ID
+           MOVE BoardSize TO GR-BOARD-SIZE
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           COMPUTE SI = (RI - 1) * BoardSize + CI
+           MOVE BoardCell(RI, CI) TO GR-CELL(SI)
+           END-PERFORM
+           END-PERFORM
+           MOVE GameWinner TO GR-WINNER
+           MOVE WinSum TO GR-WIN-SUM
+           ACCEPT GR-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT GR-LOG-TIME FROM TIME
+
+           WRITE GAME-RECORD
+           IF GameLogStatus NOT = "00" THEN
+           DISPLAY "LEARNING-COBOL: WRITE to GAMELOG failed, status "
+               GameLogStatus
+           PERFORM FATAL-IO-ERROR
+           END-IF.
+
+       SAVE-CHECKPOINT.
+
+           MOVE GameId TO CP-GAME-ID
+           MOVE BoardSize TO CP-BOARD-SIZE
+           MOVE GameMode TO CP-GAME-MODE
+           MOVE Turn TO CP-TURN
+           MOVE MoveCount TO CP-MOVE-COUNT
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > BoardSize
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > BoardSize
+           COMPUTE SI = (RI - 1) * BoardSize + CI
+           MOVE BoardCell(RI, CI) TO CP-CELL(SI)
+           END-PERFORM
            END-PERFORM
 
-           MOVE 000000000 TO GameBoard
-           
-           DISPLAY "Want to play? Y/N"
-           MOVE 0 TO PlayAgainFlag
-           ACCEPT PlayAgainInput 
-           IF PlayAgainInput = "Y" THEN 
-           MOVE 1 TO PlayAgainFlag 
-           MOVE 0 TO GameState 
-      
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           IF CheckpointStatus NOT = "00" THEN
+           DISPLAY "LEARNING-COBOL: WRITE to CHECKPNT failed, status "
+               CheckpointStatus
+           CLOSE CHECKPOINT-FILE
+           PERFORM FATAL-IO-ERROR
            END-IF
-           END-PERFORM
-           
-           STOP RUN.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-MOVE-LOG.
+
+           MOVE GameId TO ML-GAME-ID
+           MOVE MoveCount TO ML-MOVE-SEQ
+           MOVE Turn TO ML-PLAYER
+           MOVE GameRow TO ML-ROW
+           MOVE GameCol TO ML-COL
+           ACCEPT ML-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT ML-LOG-TIME FROM TIME
+
+           WRITE MOVE-LOG-RECORD
+           IF MoveLogStatus NOT = "00" THEN
+           DISPLAY "LEARNING-COBOL: WRITE to MOVELOG failed, status "
+               MoveLogStatus
+           PERFORM FATAL-IO-ERROR
+           END-IF.
+
+       DISPLAY-SCOREBOARD.
+
+           DISPLAY " "
+           DISPLAY "--- Scoreboard --------------------------"
+           DISPLAY "Games Played: " GamesPlayedCount
+               "   Player 1 Wins: " ScoreP1
+           DISPLAY "Player 4 Wins: " ScoreP4
+               "   Draws: " ScoreDraws
+           DISPLAY "-------------------------------------------".
+
+      * Loads the last game id handed out by any prior run (carried in
+      * GAMESEQ) so GameId keeps climbing across separate invocations
+      * of this program instead of restarting at 1 every run - GAMELOG
+      * and MOVELOG are both opened EXTEND and accumulate forever, so
+      * ids only stay useful for telling games apart if they stay
+      * unique across runs, not just within one.
+       LOAD-GAME-ID-COUNTER.
+
+           OPEN INPUT GAMEID-FILE
+           IF GameIdFileStatus = "00" THEN
+           READ GAMEID-FILE
+           IF GameIdFileStatus = "00" THEN
+           MOVE GIC-LAST-GAME-ID TO GameId
+           END-IF
+           CLOSE GAMEID-FILE
+           END-IF.
+
+       SAVE-GAME-ID-COUNTER.
+
+           MOVE GameId TO GIC-LAST-GAME-ID
+           OPEN OUTPUT GAMEID-FILE
+           WRITE GAME-ID-COUNTER-RECORD
+           IF GameIdFileStatus NOT = "00" THEN
+           DISPLAY "LEARNING-COBOL: WRITE to GAMESEQ failed, status "
+               GameIdFileStatus
+           CLOSE GAMEID-FILE
+           PERFORM FATAL-IO-ERROR
+           END-IF
+           CLOSE GAMEID-FILE.
+
        END PROGRAM LEARNING-COBOL.
