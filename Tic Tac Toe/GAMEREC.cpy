@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: GAMEREC
+      * Purpose: Record layout for the GAMELOG history file written
+      *          by LEARNING-COBOL and read back by STATSRPT. One
+      *          record per finished game (win or draw).
+      * Modification History:
+      *   7/26/2022  OSV  Original board layout lived in LEARNING-COBOL.
+      *   8/9/2026   OSV  Split out as GAMELOG record layout.
+      *   8/9/2026   OSV  Widened final board to OCCURS 25 and
+      *                     collapsed RC1-RC8 to a single win-sum field
+      *                     so the record also covers 4x4/5x5 boards.
+      *   8/9/2026   OSV  Added GR-GAME-ID so a finished game here can
+      *                     be tied back to its moves in MOVELOG.
+      ******************************************************************
+       01 GAME-RECORD.
+           02 GR-GAME-ID PIC 9(07).
+           02 GR-BOARD-SIZE PIC 9.
+           02 GR-FINAL-BOARD.
+               03 GR-CELL PIC 9 OCCURS 25 TIMES.
+           02 GR-WINNER PIC 9.
+               88 GR-WINNER-P1 VALUE 1.
+               88 GR-WINNER-P4 VALUE 4.
+               88 GR-WINNER-DRAW VALUE 0.
+           02 GR-WIN-SUM PIC 99.
+           02 GR-LOG-DATE PIC 9(08).
+           02 GR-LOG-TIME PIC 9(08).
