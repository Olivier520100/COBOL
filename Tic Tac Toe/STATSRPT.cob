@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author: Olivier Saint-Vincent
+      * Date: 8/9/2026
+      * Purpose: Batch report summarizing GAMELOG activity produced by
+      *          LEARNING-COBOL - games played, wins per player, draws
+      *          and win percentages.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATSRPT.
+       AUTHOR. Olivier Saint-Vincent.
+       DATE-WRITTEN. August 9th 2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GameLogStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAMELOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "GAMEREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 GameLogStatus PIC XX.
+       01 EndOfFileFlag PIC 9.
+           88 EndOfFile VALUE 1.
+       01 GamesPlayed PIC 9(07) VALUE 0.
+       01 Player1Wins PIC 9(07) VALUE 0.
+       01 Player4Wins PIC 9(07) VALUE 0.
+       01 DrawCount PIC 9(07) VALUE 0.
+       01 Player1Pct PIC 999V99.
+       01 Player4Pct PIC 999V99.
+       01 DrawPct PIC 999V99.
+       01 Player1PctOut PIC ZZ9.99.
+       01 Player4PctOut PIC ZZ9.99.
+       01 DrawPctOut PIC ZZ9.99.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT GAMELOG-FILE
+           IF GameLogStatus NOT = "00" THEN
+           DISPLAY "STATSRPT: Unable to open GAMELOG, status "
+               GameLogStatus
+           STOP RUN
+           END-IF
+
+           PERFORM UNTIL EndOfFile
+           READ GAMELOG-FILE
+               AT END
+               MOVE 1 TO EndOfFileFlag
+               NOT AT END
+               PERFORM TALLY-GAME-RECORD
+           END-READ
+           END-PERFORM
+
+           CLOSE GAMELOG-FILE
+
+           PERFORM COMPUTE-PERCENTAGES
+           PERFORM PRINT-REPORT
+
+           STOP RUN.
+
+       TALLY-GAME-RECORD.
+
+           ADD 1 TO GamesPlayed
+           IF GR-WINNER-P1 THEN
+           ADD 1 TO Player1Wins
+           ELSE IF GR-WINNER-P4 THEN
+           ADD 1 TO Player4Wins
+           ELSE
+           ADD 1 TO DrawCount
+           END-IF
+           END-IF.
+
+       COMPUTE-PERCENTAGES.
+
+           MOVE 0 TO Player1Pct
+           MOVE 0 TO Player4Pct
+           MOVE 0 TO DrawPct
+           IF GamesPlayed > 0 THEN
+           COMPUTE Player1Pct = (Player1Wins / GamesPlayed) * 100
+           COMPUTE Player4Pct = (Player4Wins / GamesPlayed) * 100
+           COMPUTE DrawPct = (DrawCount / GamesPlayed) * 100
+           END-IF.
+
+       PRINT-REPORT.
+
+           MOVE Player1Pct TO Player1PctOut
+           MOVE Player4Pct TO Player4PctOut
+           MOVE DrawPct TO DrawPctOut
+
+           DISPLAY " "
+           DISPLAY "================================================="
+           DISPLAY "          TIC TAC TOE GAMELOG SUMMARY"
+           DISPLAY "================================================="
+           DISPLAY "Games Played . . . . . . . : " GamesPlayed
+           DISPLAY "Player 1 Wins. . . . . . . : " Player1Wins
+           DISPLAY "Player 4 Wins. . . . . . . : " Player4Wins
+           DISPLAY "Draws. . . . . . . . . . . : " DrawCount
+           DISPLAY "-------------------------------------------------"
+           DISPLAY "Player 1 Win Pct . . . . . : " Player1PctOut "%"
+           DISPLAY "Player 4 Win Pct . . . . . : " Player4PctOut "%"
+           DISPLAY "Draw Pct . . . . . . . . . : " DrawPctOut "%"
+           DISPLAY "================================================="
+           DISPLAY " ".
+
+       END PROGRAM STATSRPT.
